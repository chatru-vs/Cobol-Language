@@ -0,0 +1,241 @@
+      ********************************************
+      * COBOL PROGRAM - EDIT MASK MAINTENANCE     *
+      * DATE : 08.09.2026                         *
+      * AUTHOR : Chatrughan Prasad                *
+      ********************************************
+      ****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * -------------------------------------------------------------- *
+      * DATE       BY    DESCRIPTION                                  *
+      * 08.09.2026 CP    ORIGINAL - INTERACTIVE MASK TEST TRANSACTION  *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTMAINT.
+       AUTHOR. CHATRUGHAN PRASAD.
+       INSTALLATION. DAILY PROCESSING.
+       DATE-WRITTEN. 08.09.2026.
+       DATE-COMPILED.
+      ****************************************************************
+      * INTERACTIVE MAINTENANCE TRANSACTION.  AN OPERATOR KEYS IN A    *
+      * RAW VALUE AND THE NAME OF ONE OF THE FIELDS IN THE SHARED      *
+      * DTEDIT COPYBOOK AND SEES THE EDITED RESULT IMMEDIATELY,        *
+      * WITHOUT A PROGRAMMER HAVING TO CHANGE A MOVE STATEMENT AND     *
+      * RECOMPILE UNSTRNG JUST TO TEST A MASK AGAINST A NEW VALUE.      *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      * STANDARD DATA TYPE / EDIT CHARACTER LAYOUT - SHARED COPYBOOK
+          COPY DTEDIT.
+
+      ****************************************************************
+      * OPERATOR INPUT WORK AREAS                                     *
+      ****************************************************************
+       01 WS-IN-FIELD-NAME      PIC X(08).
+       01 WS-IN-RAW-VALUE       PIC X(12).
+       01 WS-IN-RAW-NUM         PIC 9(12).
+
+      ****************************************************************
+      * AN OPERATOR KEYS A LEADING '-' TO REQUEST A NEGATIVE AMOUNT.  *
+      * THE RAW VALUE HAS NO OVERPUNCH IN IT - IT IS ORDINARY TYPED   *
+      * TEXT - SO THE SIGN IS DETECTED FROM THE '-' CHARACTER AND     *
+      * APPLIED PROGRAMMATICALLY RATHER THAN BY REDEFINING THE FIELD  *
+      * OVER A SIGNED PICTURE.                                        *
+      ****************************************************************
+       01 WS-IN-SIGN-SW         PIC X(01) VALUE SPACE.
+          88 RAW-VALUE-IS-NEGATIVE  VALUE '-'.
+       01 WS-IN-RAW-DIGITS      PIC X(11).
+       01 WS-IN-RAW-UNSIGNED    PIC 9(11).
+       01 WS-IN-RAW-SIGNED      PIC S9(11).
+
+       01 WS-MAINT-SWITCHES.
+          02 WS-QUIT-SW         PIC X(01) VALUE 'N'.
+             88 OPERATOR-IS-DONE      VALUE 'Y'.
+          02 WS-NAME-VALID-SW   PIC X(01) VALUE 'N'.
+             88 FIELD-NAME-IS-VALID   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      ****************************************************************
+      * 0000-MAINLINE                                                 *
+      ****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL OPERATOR-IS-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-INITIALIZE                                               *
+      ****************************************************************
+       1000-INITIALIZE.
+           DISPLAY " ".
+           DISPLAY "DTMAINT - EDIT MASK MAINTENANCE TRANSACTION".
+           DISPLAY "ENTER A RAW VALUE AND A FIELD NAME TO SEE THE".
+           DISPLAY "EDITED RESULT.  ENTER FIELD NAME 'END' TO STOP.".
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESS-TRANSACTION - ONE MAINTENANCE REQUEST            *
+      ****************************************************************
+       2000-PROCESS-TRANSACTION.
+           MOVE 'N' TO WS-NAME-VALID-SW.
+           DISPLAY " ".
+           DISPLAY "FIELD NAME (Z999 ZZ999 ZZZ999 ASTERIC DOLLAR ".
+           DISPLAY "MINUS-L MINUS-R PLUS-L PLUS-R CR DB DOT CAMA ".
+           DISPLAY "BLANK ZERO ZERO-F SLASH OR END) > " WITH NO
+               ADVANCING.
+           ACCEPT WS-IN-FIELD-NAME.
+
+           IF WS-IN-FIELD-NAME = "END"
+               MOVE 'Y' TO WS-QUIT-SW
+               GO TO 2000-EXIT
+           END-IF.
+
+           DISPLAY "RAW VALUE (LEAD WITH - FOR A NEGATIVE AMOUNT) > "
+               WITH NO ADVANCING.
+           ACCEPT WS-IN-RAW-VALUE.
+
+           MOVE SPACE TO WS-IN-SIGN-SW.
+           MOVE WS-IN-RAW-VALUE(1:1) TO WS-IN-SIGN-SW.
+           MOVE ZERO TO WS-IN-RAW-NUM.
+           MOVE ZERO TO WS-IN-RAW-UNSIGNED.
+
+           IF RAW-VALUE-IS-NEGATIVE
+               MOVE WS-IN-RAW-VALUE(2:11) TO WS-IN-RAW-DIGITS
+               MOVE WS-IN-RAW-DIGITS TO WS-IN-RAW-UNSIGNED
+               MOVE WS-IN-RAW-UNSIGNED TO WS-IN-RAW-NUM
+               COMPUTE WS-IN-RAW-SIGNED = ZERO - WS-IN-RAW-UNSIGNED
+           ELSE
+               MOVE WS-IN-RAW-VALUE TO WS-IN-RAW-NUM
+               MOVE WS-IN-RAW-NUM TO WS-IN-RAW-SIGNED
+           END-IF.
+
+           PERFORM 3000-APPLY-EDIT THRU 3000-EXIT.
+
+           IF NOT FIELD-NAME-IS-VALID
+               DISPLAY "*** UNKNOWN FIELD NAME - TRY AGAIN ***"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3000-APPLY-EDIT - MOVE THE RAW VALUE INTO THE REQUESTED       *
+      * EDITED FIELD AND DISPLAY THE RESULT LIVE.                     *
+      ****************************************************************
+       3000-APPLY-EDIT.
+           IF WS-IN-FIELD-NAME = "Z999"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-Z999
+               DISPLAY "WS-Z999     = [" WS-Z999 "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "ZZ999"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-ZZ999
+               DISPLAY "WS-ZZ999    = [" WS-ZZ999 "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "ZZZ999"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-ZZZ999
+               DISPLAY "WS-ZZZ999   = [" WS-ZZZ999 "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "ASTERIC"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-ASTERIC
+               DISPLAY "WS-ASTERIC  = [" WS-ASTERIC "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "DOLLAR"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-DOLLAR
+               DISPLAY "WS-DOLLAR   = [" WS-DOLLAR "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "MINUS-L"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-SIGNED TO WS-MINUS-L
+               DISPLAY "WS-MINUS-L  = [" WS-MINUS-L "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "MINUS-R"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-SIGNED TO WS-MINUS-R
+               DISPLAY "WS-MINUS-R  = [" WS-MINUS-R "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "PLUS-L"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-SIGNED TO WS-PLUS-L
+               DISPLAY "WS-PLUS-L   = [" WS-PLUS-L "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "PLUS-R"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-SIGNED TO WS-PLUS-R
+               DISPLAY "WS-PLUS-R   = [" WS-PLUS-R "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "CR"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-SIGNED TO WS-CR
+               DISPLAY "WS-CR       = [" WS-CR "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "DB"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-SIGNED TO WS-DB
+               DISPLAY "WS-DB       = [" WS-DB "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "DOT"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-DOT
+               DISPLAY "WS-DOT      = [" WS-DOT "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "CAMA"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-CAMA
+               DISPLAY "WS-CAMA     = [" WS-CAMA "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "BLANK"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-BLANK
+               DISPLAY "WS-BLANK    = [" WS-BLANK "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "ZERO"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-ZERO
+               DISPLAY "WS-ZERO     = [" WS-ZERO "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "ZERO-F"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-ZERO-F
+               DISPLAY "WS-ZERO-F   = [" WS-ZERO-F "]"
+           END-IF.
+
+           IF WS-IN-FIELD-NAME = "SLASH"
+               MOVE 'Y' TO WS-NAME-VALID-SW
+               MOVE WS-IN-RAW-NUM TO WS-SLASH
+               DISPLAY "WS-SLASH    = [" WS-SLASH "]"
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 9000-TERMINATE                                                *
+      ****************************************************************
+       9000-TERMINATE.
+           DISPLAY " ".
+           DISPLAY "DTMAINT - MAINTENANCE SESSION ENDED.".
+       9000-EXIT.
+           EXIT.
