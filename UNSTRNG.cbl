@@ -0,0 +1,1377 @@
+      ********************************************
+      * COBOL PROGRAM USING DATATYPES            *
+      * DATE : 09.01.2022                        *
+      * AUTHOR : Chatrughan Prasad                     *
+      ********************************************
+      ****************************************************************
+      * MODIFICATION HISTORY                                          *
+      * -------------------------------------------------------------- *
+      * DATE       BY    DESCRIPTION                                  *
+      * 09.01.2022 CP    ORIGINAL DATA TYPE / EDIT CHARACTER DEMO      *
+      * 08.09.2026 CP    CONVERTED TO A REAL BATCH RUN - READS DAILY   *
+      *                  TRANSACTIONS FROM TRANSIN AND PRODUCES A      *
+      *                  PAGINATED EDIT REPORT ON RPTOUT WITH RECORD   *
+      *                  COUNTS AND CONTROL TOTALS.                    *
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UNSTRNG.
+       AUTHOR. CHATRUGHAN PRASAD.
+       INSTALLATION. DAILY PROCESSING.
+       DATE-WRITTEN. 09.01.2022.
+       DATE-COMPILED.
+      ****************************************************************
+      * DAILY TRANSACTION EDIT / FORMATTING RUN.  READS THE DAILY      *
+      * TRANSACTION FILE (TRANSIN), APPLIES THE STANDARD PICTURE       *
+      * EDIT CLAUSES TO EACH FIELD, AND PRODUCES A PAGINATED REPORT    *
+      * (RPTOUT) WITH HEADINGS, A RECORD COUNT AND CONTROL TOTALS.     *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT CHECK-REG-FILE ASSIGN TO "CHKREG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHKREG-STATUS.
+
+           SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      *    READ-BACK COPY OF THE LAST RUN'S CHECKPOINTS - OPENED ONLY
+      *    WHEN RESTARTING, SO 1060-SKIP-TO-RESTART CAN RECOVER THE
+      *    CUMULATIVE COUNT/TOTAL AS OF THE RESTART KEY INSTEAD OF
+      *    RESUMING THEM AT ZERO.
+           SELECT CKPT-IN-FILE ASSIGN TO "CKPTIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPTIN-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITRL"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT OVERFLOW-FILE ASSIGN TO "OVRFLOW"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVRFLOW-STATUS.
+
+           SELECT CONTROL-FILE ASSIGN TO "CTLFILE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-RECORD.
+           02  TR-KEY          PIC 9(6).
+           02  TR-NUMERIC      PIC 9(3).
+           02  TR-NUM-DEC      PIC 9(3)V9(2).
+           02  TR-ALPHA        PIC A(10).
+           02  TR-ALPHNUM      PIC X(10).
+           02  TR-SIGN         PIC S9(3).
+           02  TR-SIGN-DEC     PIC S9(5)V9(3).
+           02  TR-Z999-IN      PIC 9(4).
+      * WIDENED AGAIN 08.09.2026 - WS-ASTERIC/WS-CAMA/WS-ZERO/WS-ZERO-F
+      * (DTEDIT.CPY) HOLD FEWER DIGIT POSITIONS THAN THESE CARRY, SO AN
+      * AMOUNT TOO LARGE FOR THE EDITED FIELD CAN ACTUALLY OCCUR AND
+      * DRIVE THE OVERFLOW REPORT INSTEAD OF ALWAYS FITTING.
+           02  TR-ASTERIC-IN   PIC 9(9).
+           02  TR-DOLLAR-IN    PIC 9(5)V9(2).
+           02  TR-MINUS-IN     PIC S9(4).
+           02  TR-PLUS-IN      PIC S9(4).
+           02  TR-CRDB-IN      PIC S9(5)V9(2).
+           02  TR-DOT-IN       PIC 9(3)V9(2).
+           02  TR-CAMA-IN      PIC 9(8)V9(2).
+           02  TR-BLANK-IN     PIC 9(5).
+           02  TR-ZERO-IN      PIC 9(6).
+           02  TR-SLASH-IN     PIC 9(8).
+           02  FILLER          PIC X(10).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-RECORD       PIC X(132).
+
+       FD  CHECK-REG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CHECK-REG-RECORD.
+           02  CHK-NUMBER       PIC 9(7).
+           02  CHK-ROUTING      PIC 9(9).
+           02  CHK-ACCOUNT      PIC 9(10).
+           02  CHK-AMOUNT       PIC 9(3)V9(2).
+           02  FILLER           PIC X(10).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-RECORD.
+           02  CKPT-KEY               PIC 9(6).
+           02  CKPT-REC-COUNT         PIC 9(7).
+      *    CARRIES THE RUNNING CONTROL TOTAL AS OF THIS CHECKPOINT SO
+      *    A RESTART CAN RECOVER IT INSTEAD OF RESUMING AT ZERO.
+           02  CKPT-SIGN-DEC-TOTAL    PIC S9(7)V9(3).
+           02  FILLER                 PIC X(10).
+
+       FD  CKPT-IN-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-IN-RECORD.
+           02  CKPT-IN-KEY               PIC 9(6).
+           02  CKPT-IN-REC-COUNT         PIC 9(7).
+           02  CKPT-IN-SIGN-DEC-TOTAL    PIC S9(7)V9(3).
+           02  FILLER                    PIC X(10).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           02  AUD-FIELD-NAME    PIC X(12).
+           02  AUD-RAW-VALUE     PIC X(12).
+           02  AUD-EDITED-VALUE  PIC X(15).
+           02  AUD-TIMESTAMP     PIC X(14).
+           02  FILLER            PIC X(10).
+
+       FD  OVERFLOW-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  OVERFLOW-RECORD.
+           02  OVF-TRAN-KEY      PIC 9(6).
+           02  OVF-FIELD-NAME    PIC X(12).
+           02  OVF-RAW-VALUE     PIC X(12).
+           02  OVF-REASON        PIC X(30).
+           02  FILLER            PIC X(10).
+
+       FD  CONTROL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           02  CTL-EXPECTED-TOTAL   PIC S9(7)V9(3).
+           02  CTL-EXPECTED-COUNT   PIC 9(7).
+           02  FILLER               PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      * STANDARD DATA TYPE / EDIT CHARACTER LAYOUT - SHARED COPYBOOK
+          COPY DTEDIT.
+
+      ****************************************************************
+      * SWITCHES                                                      *
+      ****************************************************************
+       01 WS-SWITCHES.
+          02 WS-EOF-SW        PIC X(01) VALUE 'N'.
+             88 END-OF-FILE   VALUE 'Y'.
+
+      ****************************************************************
+      * COUNTERS AND CONTROL TOTALS                                   *
+      ****************************************************************
+       01 WS-COUNTERS.
+          02 WS-REC-COUNT     PIC 9(7) COMP VALUE ZERO.
+          02 WS-LINE-COUNT    PIC 9(3) COMP VALUE ZERO.
+          02 WS-PAGE-COUNT    PIC 9(5) COMP VALUE ZERO.
+
+       01 WS-CONTROL-TOTALS.
+          02 WS-TOTAL-NUMERIC PIC 9(9)      VALUE ZERO.
+          02 WS-TOTAL-DOLLAR  PIC 9(9)V9(2) VALUE ZERO.
+
+       01 WS-REC-COUNT-ED      PIC ZZZZZZ9.
+
+      ****************************************************************
+      * GENERAL LEDGER POSTING TOTALS (WS-CR / WS-DB CROSS-FOOT)      *
+      ****************************************************************
+       01 WS-GL-AMOUNT          PIC S9(5)V9(2).
+
+       01 WS-GL-TOTALS.
+          02 WS-TOTAL-DEBITS    PIC S9(7)V9(2) VALUE ZERO.
+          02 WS-TOTAL-CREDITS   PIC S9(7)V9(2) VALUE ZERO.
+          02 WS-GL-VARIANCE     PIC S9(7)V9(2) VALUE ZERO.
+
+      * SIGNED-EDITED INTERMEDIATE - A SIGNED DISPLAY FIELD STRUNG
+      * STRAIGHT INTO THE ALPHANUMERIC PRINT LINE SHOWS ITS SIGN AS AN
+      * OVERPUNCH CHARACTER INSTEAD OF A MINUS SIGN, SO THE VARIANCE
+      * IS MOVED THROUGH THIS EDITED PICTURE FIRST.
+       01 WS-GL-VARIANCE-ED     PIC -9(7).9(2).
+
+       01 WS-GL-SWITCHES.
+          02 WS-GL-BAL-SW          PIC X(01) VALUE 'Y'.
+             88 GL-BATCH-BALANCED       VALUE 'Y'.
+             88 GL-BATCH-OUT-OF-BALANCE VALUE 'N'.
+
+      ****************************************************************
+      * DATE VALIDATION AND JULIAN CONVERSION WORK AREAS (WS-SLASH)   *
+      ****************************************************************
+       01 WS-SLASH-IN-NUM       PIC 9(8).
+       01 WS-SLASH-IN-PARTS REDEFINES WS-SLASH-IN-NUM.
+          02 WS-SLASH-MM        PIC 99.
+          02 WS-SLASH-DD        PIC 99.
+          02 WS-SLASH-YYYY      PIC 9(4).
+
+       01 WS-MONTH-DAYS-TABLE.
+          02 FILLER PIC X(24) VALUE "312831303130313130313031".
+       01 WS-MONTH-DAYS-RE REDEFINES WS-MONTH-DAYS-TABLE.
+          02 WS-MONTH-DAYS      PIC 9(2) OCCURS 12 TIMES.
+
+       01 WS-CUM-DAYS-TABLE.
+          02 FILLER PIC X(36) VALUE
+             "000031059090120151181212243273304334".
+       01 WS-CUM-DAYS-RE REDEFINES WS-CUM-DAYS-TABLE.
+          02 WS-CUM-DAYS        PIC 9(3) OCCURS 12 TIMES.
+
+       01 WS-DAYS-IN-MONTH       PIC 9(2)  VALUE ZERO.
+       01 WS-DAY-OF-YEAR         PIC 9(3)  VALUE ZERO.
+       01 WS-JULIAN-DATE         PIC 9(7)  VALUE ZERO.
+       01 WS-DATE-ERROR-COUNT    PIC 9(5)  VALUE ZERO.
+
+       01 WS-LEAP-WORK.
+          02 WS-LEAP-QUOT        PIC 9(6).
+          02 WS-LEAP-REM4        PIC 9(3).
+          02 WS-LEAP-REM100      PIC 9(3).
+          02 WS-LEAP-REM400      PIC 9(3).
+
+       01 WS-DATE-SWITCHES.
+          02 WS-DATE-VALID-SW   PIC X(01) VALUE 'Y'.
+             88 DATE-IS-VALID      VALUE 'Y'.
+             88 DATE-IS-INVALID    VALUE 'N'.
+          02 WS-LEAP-SW         PIC X(01) VALUE 'N'.
+             88 IS-LEAP-YEAR       VALUE 'Y'.
+             88 NOT-LEAP-YEAR      VALUE 'N'.
+
+      ****************************************************************
+      * CHECK PRINTING WORK AREAS (WS-DOLLAR, AMOUNT-IN-WORDS, MICR)  *
+      ****************************************************************
+       01 WS-CHECK-SWITCHES.
+          02 WS-CHECK-EOF-SW    PIC X(01) VALUE 'N'.
+             88 CHECK-EOF           VALUE 'Y'.
+
+       01 WS-PREV-CHECK-NUM     PIC 9(7) VALUE ZERO.
+       01 WS-CHECK-COUNT        PIC 9(5) VALUE ZERO.
+       01 WS-CHECK-GAP-COUNT    PIC 9(5) VALUE ZERO.
+       01 WS-CHK-DOLLARS        PIC 9(3) VALUE ZERO.
+       01 WS-CHK-CENTS          PIC 9(2) VALUE ZERO.
+
+       01 WS-ONES-TABLE-LIT.
+          02 FILLER PIC X(100) VALUE
+       "ZERO      ONE       TWO       THREE     FOUR      FIVE      SIX
+      -"      SEVEN     EIGHT     NINE      ".
+       01 WS-ONES-TABLE REDEFINES WS-ONES-TABLE-LIT.
+          02 WS-ONES-WORD       PIC X(10) OCCURS 10 TIMES.
+
+       01 WS-TEENS-TABLE-LIT.
+          02 FILLER PIC X(100) VALUE
+       "TEN       ELEVEN    TWELVE    THIRTEEN  FOURTEEN  FIFTEEN   SIXT
+      -"EEN   SEVENTEEN EIGHTEEN  NINETEEN  ".
+       01 WS-TEENS-TABLE REDEFINES WS-TEENS-TABLE-LIT.
+          02 WS-TEENS-WORD      PIC X(10) OCCURS 10 TIMES.
+
+       01 WS-TENS-TABLE-LIT.
+          02 FILLER PIC X(80) VALUE
+       "TWENTY    THIRTY    FORTY     FIFTY     SIXTY     SEVENTY   EIGH
+      -"TY    NINETY    ".
+       01 WS-TENS-TABLE REDEFINES WS-TENS-TABLE-LIT.
+          02 WS-TENS-WORD       PIC X(10) OCCURS 8 TIMES.
+
+       01 WS-WORDS-WORK.
+          02 WS-WORDS-NUM        PIC 9(3).
+          02 WS-WORDS-HUNDREDS   PIC 9.
+          02 WS-WORDS-REMAINDER  PIC 99.
+          02 WS-WORDS-TENS-DIGIT PIC 9.
+          02 WS-WORDS-ONES-DIGIT PIC 9.
+          02 WS-WORDS-PTR         PIC 9(3) COMP.
+          02 WS-WORDS-LEN         PIC 9(3) COMP.
+          02 WS-AMOUNT-PTR        PIC 9(3) COMP.
+          02 WS-AMOUNT-LEN        PIC 9(3) COMP.
+
+       01 WS-WORDS-OUT          PIC X(40).
+       01 WS-AMOUNT-IN-WORDS    PIC X(90).
+       01 WS-MICR-LINE          PIC X(90).
+
+      ****************************************************************
+      * REPORT LINES                                                  *
+      ****************************************************************
+       01 WS-HEADING-1.
+          02 FILLER PIC X(40) VALUE
+             "DAILY TRANSACTION EDIT REPORT - UNSTRNG".
+          02 FILLER PIC X(06) VALUE "PAGE: ".
+          02 WH1-PAGE PIC ZZZZ9.
+
+       01 WS-HEADING-2.
+          02 FILLER PIC X(60) VALUE
+             "REC#   DATATYPE AND EDIT-CHARACTER FIELDS".
+
+       01 WS-HEADING-3.
+          02 FILLER PIC X(60) VALUE
+             "------ -------------------------------------------".
+
+       01 WS-PRINT-LINE        PIC X(132).
+
+      ****************************************************************
+      * FILE STATUS FIELDS - ONE PER SELECT, CHECKED AFTER EACH OPEN  *
+      ****************************************************************
+       01 WS-FILE-STATUSES.
+          02 WS-TRANS-STATUS     PIC X(02) VALUE "00".
+             88 TRANS-STATUS-OK       VALUE "00".
+          02 WS-REPORT-STATUS    PIC X(02) VALUE "00".
+             88 REPORT-STATUS-OK      VALUE "00".
+          02 WS-CHKREG-STATUS    PIC X(02) VALUE "00".
+             88 CHKREG-STATUS-OK      VALUE "00".
+          02 WS-CKPT-STATUS      PIC X(02) VALUE "00".
+             88 CKPT-STATUS-OK        VALUE "00".
+          02 WS-CKPTIN-STATUS    PIC X(02) VALUE "00".
+             88 CKPTIN-STATUS-OK      VALUE "00".
+          02 WS-AUDIT-STATUS     PIC X(02) VALUE "00".
+             88 AUDIT-STATUS-OK       VALUE "00".
+          02 WS-OVRFLOW-STATUS   PIC X(02) VALUE "00".
+             88 OVRFLOW-STATUS-OK     VALUE "00".
+          02 WS-CONTROL-STATUS   PIC X(02) VALUE "00".
+             88 CONTROL-STATUS-OK     VALUE "00".
+
+      ****************************************************************
+      * CHECKPOINT / RESTART WORK AREAS                               *
+      ****************************************************************
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 1000.
+       01 WS-CKPT-QUOT           PIC 9(7) VALUE ZERO.
+       01 WS-CKPT-REM            PIC 9(5) VALUE ZERO.
+
+       01 WS-RESTART-SWITCHES.
+          02 WS-RESTART-SW      PIC X(01) VALUE 'N'.
+             88 RESTART-REQUESTED  VALUE 'Y'.
+          02 WS-CKPTIN-EOF-SW   PIC X(01) VALUE 'N'.
+             88 CKPTIN-AT-END      VALUE 'Y'.
+
+       01 WS-RESTART-KEY         PIC 9(6) VALUE ZERO.
+
+      ****************************************************************
+      * AUDIT TRAIL WORK AREAS                                        *
+      ****************************************************************
+       01 WS-AUDIT-WORK.
+          02 WS-AUDIT-FIELD-NAME  PIC X(12).
+          02 WS-AUDIT-RAW         PIC X(12).
+          02 WS-AUDIT-EDITED      PIC X(15).
+
+       01 WS-AUDIT-TIMESTAMP.
+          02 WS-AUDIT-DATE        PIC 9(6).
+          02 WS-AUDIT-TIME        PIC 9(8).
+
+      ****************************************************************
+      * AUDIT RAW-VALUE EDIT FIELDS - A SIGNED AND/OR DECIMAL SOURCE  *
+      * FIELD MUST PASS THROUGH ONE OF THESE BEFORE IT IS MOVED INTO  *
+      * THE ALPHANUMERIC AUD-RAW-VALUE, OR THE SIGN AND DECIMAL POINT *
+      * WOULD BE LOST IN THE AUDIT TRAIL.                             *
+      ****************************************************************
+       01 WS-AUDIT-RAW-UDEC      PIC 9(7).9(2).
+       01 WS-AUDIT-RAW-SDEC      PIC -9(5).9(2).
+       01 WS-AUDIT-RAW-SINT      PIC -9(4).
+
+      ****************************************************************
+      * OVERFLOW / SIZE ERROR WORK AREAS                              *
+      ****************************************************************
+       01 WS-OVERFLOW-COUNT      PIC 9(5)  VALUE ZERO.
+       01 WS-OVF-WORK.
+          02 WS-OVF-FIELD-NAME   PIC X(12).
+          02 WS-OVF-RAW          PIC X(12).
+          02 WS-OVF-REASON       PIC X(30).
+
+      * OVERFLOW RAW-VALUE EDIT FIELD - SEE WS-AUDIT-RAW-UDEC ABOVE FOR
+      * WHY A DECIMAL SOURCE FIELD MUST PASS THROUGH AN EDITED PICTURE
+      * BEFORE IT IS MOVED INTO THE ALPHANUMERIC WS-OVF-RAW, OR THE
+      * DECIMAL POINT WOULD BE LOST.  SIZED TO TR-CAMA-IN'S FULL
+      * 8-INTEGER/2-DECIMAL WIDTH, THE ONLY OVERFLOW SOURCE THAT
+      * CARRIES A DECIMAL POINT.
+       01 WS-OVF-RAW-UDEC        PIC 9(8).9(2).
+
+      ****************************************************************
+      * CONTROL-TOTAL RECONCILIATION WORK AREAS                       *
+      ****************************************************************
+       01 WS-SIGN-DEC-TOTAL      PIC S9(7)V9(3) VALUE ZERO.
+       01 WS-CTL-VARIANCE        PIC S9(7)V9(3) VALUE ZERO.
+       01 WS-CTL-COUNT-VARIANCE  PIC S9(7)       VALUE ZERO.
+
+      * SIGNED-EDITED INTERMEDIATES - SEE WS-GL-VARIANCE-ED ABOVE FOR
+      * WHY THESE ARE NEEDED BEFORE A SIGNED TOTAL GOES ON THE REPORT.
+       01 WS-SIGN-DEC-TOTAL-ED   PIC -9(7).9(3).
+       01 WS-CTL-EXPECTED-ED     PIC -9(7).9(3).
+       01 WS-CTL-VARIANCE-ED     PIC -9(7).9(3).
+       01 WS-CTL-COUNT-VAR-ED    PIC -9(7).
+       01 WS-CTL-SWITCHES.
+          02 WS-CTL-BAL-SW       PIC X(01) VALUE 'N'.
+             88 CONTROL-IS-BALANCED     VALUE 'Y'.
+             88 CONTROL-IS-OUT-OF-BAL   VALUE 'N'.
+
+       LINKAGE SECTION.
+       01 LS-PARM-AREA.
+          02 LS-PARM-LEN         PIC 9(4) COMP.
+          02 LS-PARM-TEXT        PIC X(80).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+
+      ****************************************************************
+      * 0000-MAINLINE                                                 *
+      ****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+               UNTIL END-OF-FILE.
+           PERFORM 8000-TERMINATE THRU 8000-EXIT.
+           STOP RUN.
+
+      ****************************************************************
+      * 1000-INITIALIZE - OPEN FILES, PRINT FIRST HEADING, PRIME READ *
+      ****************************************************************
+       1000-INITIALIZE.
+      *    MOVE, UNLIKE A VALUE CLAUSE, APPLIES THE RECEIVING FIELD'S
+      *    OWN PICTURE EDITING, SO THESE GIVE WS-ASTERIC/WS-CAMA/
+      *    WS-ZERO/WS-ZERO-F A PROPERLY PUNCTUATED ZERO DEFAULT BEFORE
+      *    THE FIRST RECORD IS EDITED, IN CASE THAT FIRST RECORD
+      *    OVERFLOWS BEFORE A COMPUTE EVER TOUCHES THEM.
+           MOVE ZERO TO WS-ASTERIC.
+           MOVE ZERO TO WS-CAMA.
+           MOVE ZERO TO WS-ZERO.
+           MOVE ZERO TO WS-ZERO-F.
+
+           OPEN INPUT TRANS-FILE.
+           IF NOT TRANS-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - TRANS-FILE, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           IF NOT REPORT-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - REPORT-FILE, STATUS = "
+                   WS-REPORT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CKPT-FILE.
+           IF NOT CKPT-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - CKPT-FILE, STATUS = "
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT AUDIT-FILE.
+           IF NOT AUDIT-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - AUDIT-FILE, STATUS = "
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT OVERFLOW-FILE.
+           IF NOT OVRFLOW-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - OVERFLOW-FILE, STATUS = "
+                   WS-OVRFLOW-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT CONTROL-FILE.
+           IF NOT CONTROL-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - CONTROL-FILE, STATUS = "
+                   WS-CONTROL-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 1050-PROCESS-PARM THRU 1050-EXIT.
+           PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT.
+           IF RESTART-REQUESTED
+               PERFORM 1060-SKIP-TO-RESTART THRU 1060-EXIT
+           ELSE
+               PERFORM 2100-READ-TRANS THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1050-PROCESS-PARM - LOOK FOR A RESTART=nnnnnn JCL PARM        *
+      ****************************************************************
+       1050-PROCESS-PARM.
+           IF LS-PARM-LEN > 8
+               IF LS-PARM-TEXT(1:8) = "RESTART="
+                   MOVE LS-PARM-TEXT(9:6) TO WS-RESTART-KEY
+                   SET RESTART-REQUESTED TO TRUE
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1060-SKIP-TO-RESTART - RECOVER THE CUMULATIVE COUNT/TOTAL AS  *
+      * OF THE RESTART KEY FROM THE LAST RUN'S CHECKPOINT FILE, THEN  *
+      * POSITION PAST THE LAST CHECKPOINTED KEY SO THE READ LOOP      *
+      * RESUMES WITH THE NEXT UNPROCESSED RECORD.                     *
+      ****************************************************************
+       1060-SKIP-TO-RESTART.
+           PERFORM 1065-READ-LAST-CHECKPOINT THRU 1065-EXIT.
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+           PERFORM 1070-SKIP-ONE THRU 1070-EXIT
+               UNTIL END-OF-FILE OR TR-KEY > WS-RESTART-KEY.
+       1060-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1065-READ-LAST-CHECKPOINT - SCAN THE PRIOR RUN'S CHECKPOINT   *
+      * FILE FOR THE RECORD MATCHING THE RESTART KEY AND SEED         *
+      * WS-REC-COUNT/WS-SIGN-DEC-TOTAL FROM IT, SO THE COUNT AND      *
+      * CONTROL TOTAL PRINTED AT END OF RUN STILL COVER THE RECORDS   *
+      * PROCESSED BEFORE THE RESTART, NOT JUST THE ONES AFTER IT.     *
+      ****************************************************************
+       1065-READ-LAST-CHECKPOINT.
+           OPEN INPUT CKPT-IN-FILE.
+           IF NOT CKPTIN-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - CKPT-IN-FILE, STATUS = "
+                   WS-CKPTIN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE 'N' TO WS-CKPTIN-EOF-SW.
+           PERFORM 1066-SCAN-ONE-CHECKPOINT THRU 1066-EXIT
+               UNTIL CKPTIN-AT-END OR CKPT-IN-KEY = WS-RESTART-KEY.
+
+           IF CKPTIN-AT-END
+               DISPLAY "UNSTRNG - RESTART KEY NOT FOUND ON CKPT-IN-FILE"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           MOVE CKPT-IN-REC-COUNT      TO WS-REC-COUNT.
+           MOVE CKPT-IN-SIGN-DEC-TOTAL TO WS-SIGN-DEC-TOTAL.
+           CLOSE CKPT-IN-FILE.
+       1065-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1066-SCAN-ONE-CHECKPOINT - READ ONE RECORD FROM THE PRIOR     *
+      * RUN'S CHECKPOINT FILE.                                        *
+      ****************************************************************
+       1066-SCAN-ONE-CHECKPOINT.
+           READ CKPT-IN-FILE
+               AT END
+                   SET CKPTIN-AT-END TO TRUE
+           END-READ.
+       1066-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1070-SKIP-ONE - READ AND DISCARD ONE ALREADY-PROCESSED RECORD *
+      ****************************************************************
+       1070-SKIP-ONE.
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+       1070-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 1100-PRINT-HEADINGS - NEW PAGE HEADINGS                       *
+      ****************************************************************
+       1100-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO WH1-PAGE.
+           WRITE REPORT-RECORD FROM WS-HEADING-1
+               AFTER ADVANCING PAGE.
+           WRITE REPORT-RECORD FROM WS-HEADING-2
+               AFTER ADVANCING 2 LINES.
+           WRITE REPORT-RECORD FROM WS-HEADING-3
+               AFTER ADVANCING 1 LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2000-PROCESS-RECORD - EDIT ONE TRANSACTION AND PRINT IT       *
+      ****************************************************************
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-REC-COUNT.
+           PERFORM 3000-EDIT-FIELDS THRU 3000-EXIT.
+           PERFORM 3200-FORMAT-DETAIL THRU 3200-EXIT.
+           PERFORM 2250-CHECK-CHECKPOINT THRU 2250-EXIT.
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2250-CHECK-CHECKPOINT - EVERY N RECORDS, SAVE THE LAST KEY    *
+      ****************************************************************
+       2250-CHECK-CHECKPOINT.
+           DIVIDE WS-REC-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOT
+               REMAINDER WS-CKPT-REM.
+           IF WS-CKPT-REM = ZERO
+               PERFORM 2300-WRITE-CHECKPOINT THRU 2300-EXIT
+           END-IF.
+       2250-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2300-WRITE-CHECKPOINT - WRITE THE LAST-PROCESSED RECORD KEY   *
+      * TO THE CHECKPOINT FILE SO A RERUN CAN RESTART PAST IT.        *
+      ****************************************************************
+       2300-WRITE-CHECKPOINT.
+           MOVE TR-KEY             TO CKPT-KEY.
+           MOVE WS-REC-COUNT       TO CKPT-REC-COUNT.
+           MOVE WS-SIGN-DEC-TOTAL  TO CKPT-SIGN-DEC-TOTAL.
+           WRITE CKPT-RECORD.
+       2300-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 2100-READ-TRANS - READ THE NEXT DAILY TRANSACTION             *
+      ****************************************************************
+       2100-READ-TRANS.
+           READ TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3000-EDIT-FIELDS - APPLY THE STANDARD PICTURE EDIT CLAUSES    *
+      ****************************************************************
+       3000-EDIT-FIELDS.
+           MOVE TR-NUMERIC    TO WS-NUMERIC.
+           MOVE TR-NUM-DEC    TO WS-NUM-DEC.
+           MOVE TR-ALPHA      TO WS-ALPHA.
+           MOVE TR-ALPHNUM    TO WS-ALPHNUM.
+           MOVE TR-SIGN       TO WS-SIGN.
+           MOVE TR-SIGN-DEC   TO WS-SIGN-DEC.
+           ADD TR-SIGN-DEC    TO WS-SIGN-DEC-TOTAL.
+           MOVE TR-Z999-IN    TO WS-Z999.
+           MOVE TR-Z999-IN    TO WS-ZZ999.
+           MOVE TR-Z999-IN    TO WS-ZZZ999.
+           COMPUTE WS-ASTERIC = TR-ASTERIC-IN
+               ON SIZE ERROR
+                   MOVE "ASTERIC"     TO WS-OVF-FIELD-NAME
+                   MOVE TR-ASTERIC-IN TO WS-OVF-RAW
+                   MOVE "AMOUNT TOO LARGE FOR WS-ASTERIC"
+                                      TO WS-OVF-REASON
+                   PERFORM 7000-WRITE-OVERFLOW-REC THRU 7000-EXIT
+           END-COMPUTE.
+           MOVE TR-DOLLAR-IN  TO WS-DOLLAR.
+           MOVE TR-MINUS-IN   TO WS-MINUS-L.
+           MOVE TR-MINUS-IN   TO WS-MINUS-R.
+           MOVE TR-PLUS-IN    TO WS-PLUS-L.
+           MOVE TR-PLUS-IN    TO WS-PLUS-R.
+           MOVE TR-CRDB-IN    TO WS-CR.
+           MOVE TR-CRDB-IN    TO WS-DB.
+           PERFORM 4000-POST-GL-ENTRY THRU 4000-EXIT.
+           MOVE TR-DOT-IN     TO WS-DOT.
+           COMPUTE WS-CAMA = TR-CAMA-IN
+               ON SIZE ERROR
+                   MOVE "CAMA"     TO WS-OVF-FIELD-NAME
+                   MOVE TR-CAMA-IN TO WS-OVF-RAW-UDEC
+                   MOVE WS-OVF-RAW-UDEC TO WS-OVF-RAW
+                   MOVE "AMOUNT TOO LARGE FOR WS-CAMA"
+                                   TO WS-OVF-REASON
+                   PERFORM 7000-WRITE-OVERFLOW-REC THRU 7000-EXIT
+           END-COMPUTE.
+           MOVE TR-BLANK-IN   TO WS-BLANK.
+           COMPUTE WS-ZERO = TR-ZERO-IN
+               ON SIZE ERROR
+                   MOVE "ZERO"     TO WS-OVF-FIELD-NAME
+                   MOVE TR-ZERO-IN TO WS-OVF-RAW
+                   MOVE "AMOUNT TOO LARGE FOR WS-ZERO"
+                                   TO WS-OVF-REASON
+                   PERFORM 7000-WRITE-OVERFLOW-REC THRU 7000-EXIT
+           END-COMPUTE.
+           COMPUTE WS-ZERO-F = TR-ZERO-IN
+               ON SIZE ERROR
+                   MOVE "ZERO-F"   TO WS-OVF-FIELD-NAME
+                   MOVE TR-ZERO-IN TO WS-OVF-RAW
+                   MOVE "AMOUNT TOO LARGE FOR WS-ZERO-F"
+                                   TO WS-OVF-REASON
+                   PERFORM 7000-WRITE-OVERFLOW-REC THRU 7000-EXIT
+           END-COMPUTE.
+           PERFORM 4100-VALIDATE-DATE THRU 4100-EXIT.
+           IF DATE-IS-VALID
+               MOVE TR-SLASH-IN TO WS-SLASH
+               PERFORM 4200-CHECK-LEAP-YEAR THRU 4200-EXIT
+               PERFORM 4300-CONVERT-JULIAN THRU 4300-EXIT
+           ELSE
+               ADD 1 TO WS-DATE-ERROR-COUNT
+               MOVE ZERO TO WS-SLASH
+               MOVE ZERO TO WS-JULIAN-DATE
+           END-IF.
+
+           ADD TR-NUMERIC   TO WS-TOTAL-NUMERIC.
+           ADD TR-DOLLAR-IN TO WS-TOTAL-DOLLAR.
+
+           PERFORM 3100-AUDIT-EDITS THRU 3100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3100-AUDIT-EDITS - LOG A BEFORE/AFTER AUDIT RECORD FOR EVERY  *
+      * EDITING-CHARACTER FIELD TRANSFORMED ABOVE.                    *
+      ****************************************************************
+       3100-AUDIT-EDITS.
+           MOVE "Z999"    TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-Z999-IN TO WS-AUDIT-RAW.
+           MOVE WS-Z999   TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "ZZ999"   TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-Z999-IN TO WS-AUDIT-RAW.
+           MOVE WS-ZZ999  TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "ZZZ999"  TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-Z999-IN TO WS-AUDIT-RAW.
+           MOVE WS-ZZZ999 TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "ASTERIC" TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-ASTERIC-IN TO WS-AUDIT-RAW.
+           MOVE WS-ASTERIC TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "DOLLAR"  TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-DOLLAR-IN TO WS-AUDIT-RAW-UDEC.
+           MOVE WS-AUDIT-RAW-UDEC TO WS-AUDIT-RAW.
+           MOVE WS-DOLLAR TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "MINUS-L"  TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-MINUS-IN TO WS-AUDIT-RAW-SINT.
+           MOVE WS-AUDIT-RAW-SINT TO WS-AUDIT-RAW.
+           MOVE WS-MINUS-L TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "MINUS-R"  TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-MINUS-IN TO WS-AUDIT-RAW-SINT.
+           MOVE WS-AUDIT-RAW-SINT TO WS-AUDIT-RAW.
+           MOVE WS-MINUS-R TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "PLUS-L"   TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-PLUS-IN TO WS-AUDIT-RAW-SINT.
+           MOVE WS-AUDIT-RAW-SINT TO WS-AUDIT-RAW.
+           MOVE WS-PLUS-L  TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "PLUS-R"   TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-PLUS-IN TO WS-AUDIT-RAW-SINT.
+           MOVE WS-AUDIT-RAW-SINT TO WS-AUDIT-RAW.
+           MOVE WS-PLUS-R  TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "CR"       TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-CRDB-IN TO WS-AUDIT-RAW-SDEC.
+           MOVE WS-AUDIT-RAW-SDEC TO WS-AUDIT-RAW.
+           MOVE WS-CR      TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "DB"       TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-CRDB-IN TO WS-AUDIT-RAW-SDEC.
+           MOVE WS-AUDIT-RAW-SDEC TO WS-AUDIT-RAW.
+           MOVE WS-DB      TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "CAMA"     TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-CAMA-IN TO WS-AUDIT-RAW-UDEC.
+           MOVE WS-AUDIT-RAW-UDEC TO WS-AUDIT-RAW.
+           MOVE WS-CAMA    TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "BLANK"    TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-BLANK-IN TO WS-AUDIT-RAW.
+           MOVE WS-BLANK   TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "ZERO"     TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-ZERO-IN TO WS-AUDIT-RAW.
+           MOVE WS-ZERO    TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "ZERO-F"   TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-ZERO-IN TO WS-AUDIT-RAW.
+           MOVE WS-ZERO-F  TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+
+           MOVE "SLASH"    TO WS-AUDIT-FIELD-NAME.
+           MOVE TR-SLASH-IN TO WS-AUDIT-RAW.
+           MOVE WS-SLASH   TO WS-AUDIT-EDITED.
+           PERFORM 6000-WRITE-AUDIT-REC THRU 6000-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 6000-WRITE-AUDIT-REC - WRITE ONE BEFORE/AFTER AUDIT RECORD    *
+      * FOR THE FIELD DESCRIBED IN WS-AUDIT-WORK.                     *
+      ****************************************************************
+       6000-WRITE-AUDIT-REC.
+           ACCEPT WS-AUDIT-DATE FROM DATE.
+           ACCEPT WS-AUDIT-TIME FROM TIME.
+           MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME.
+           MOVE WS-AUDIT-RAW        TO AUD-RAW-VALUE.
+           MOVE WS-AUDIT-EDITED     TO AUD-EDITED-VALUE.
+           MOVE SPACES              TO AUD-TIMESTAMP.
+           STRING WS-AUDIT-DATE DELIMITED BY SIZE
+                  WS-AUDIT-TIME DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP
+           END-STRING.
+           WRITE AUDIT-RECORD.
+       6000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 7000-WRITE-OVERFLOW-REC - LOG A REJECTED RECORD WHEN AN       *
+      * ARITHMETIC MOVE INTO AN AMOUNT-BEARING EDITED FIELD TAKES A   *
+      * SIZE ERROR INSTEAD OF SILENTLY TRUNCATING THE VALUE.          *
+      ****************************************************************
+       7000-WRITE-OVERFLOW-REC.
+           ADD 1 TO WS-OVERFLOW-COUNT.
+           MOVE TR-KEY            TO OVF-TRAN-KEY.
+           MOVE WS-OVF-FIELD-NAME TO OVF-FIELD-NAME.
+           MOVE WS-OVF-RAW        TO OVF-RAW-VALUE.
+           MOVE WS-OVF-REASON     TO OVF-REASON.
+           WRITE OVERFLOW-RECORD.
+       7000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 4000-POST-GL-ENTRY - CLASSIFY THE POSTING AS DEBIT OR CREDIT  *
+      * BASED ON SIGN AND ACCUMULATE THE DEBIT/CREDIT ACCUMULATORS    *
+      * THAT WS-CR AND WS-DB CROSS-FOOT AGAINST AT END OF RUN.        *
+      ****************************************************************
+       4000-POST-GL-ENTRY.
+           MOVE TR-CRDB-IN TO WS-GL-AMOUNT.
+           IF WS-GL-AMOUNT < ZERO
+               COMPUTE WS-TOTAL-CREDITS =
+                   WS-TOTAL-CREDITS - WS-GL-AMOUNT
+           ELSE
+               ADD WS-GL-AMOUNT TO WS-TOTAL-DEBITS
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 4100-VALIDATE-DATE - REJECT IMPOSSIBLE MM/DD/YYYY DATES       *
+      * BEFORE THE EDIT MOVE INTO WS-SLASH.                           *
+      ****************************************************************
+       4100-VALIDATE-DATE.
+           MOVE TR-SLASH-IN TO WS-SLASH-IN-NUM.
+           SET DATE-IS-VALID TO TRUE.
+
+           IF WS-SLASH-MM < 1 OR WS-SLASH-MM > 12
+               SET DATE-IS-INVALID TO TRUE
+           END-IF.
+
+           IF DATE-IS-VALID
+               PERFORM 4200-CHECK-LEAP-YEAR THRU 4200-EXIT
+               MOVE WS-MONTH-DAYS(WS-SLASH-MM) TO WS-DAYS-IN-MONTH
+               IF WS-SLASH-MM = 2 AND IS-LEAP-YEAR
+                   ADD 1 TO WS-DAYS-IN-MONTH
+               END-IF
+               IF WS-SLASH-DD < 1 OR WS-SLASH-DD > WS-DAYS-IN-MONTH
+                   SET DATE-IS-INVALID TO TRUE
+               END-IF
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 4200-CHECK-LEAP-YEAR - SET IS-LEAP-YEAR FOR WS-SLASH-YYYY     *
+      ****************************************************************
+       4200-CHECK-LEAP-YEAR.
+           SET NOT-LEAP-YEAR TO TRUE.
+           DIVIDE WS-SLASH-YYYY BY 4 GIVING WS-LEAP-QUOT
+               REMAINDER WS-LEAP-REM4.
+           IF WS-LEAP-REM4 = ZERO
+               DIVIDE WS-SLASH-YYYY BY 100 GIVING WS-LEAP-QUOT
+                   REMAINDER WS-LEAP-REM100
+               IF WS-LEAP-REM100 NOT = ZERO
+                   SET IS-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE WS-SLASH-YYYY BY 400 GIVING WS-LEAP-QUOT
+                       REMAINDER WS-LEAP-REM400
+                   IF WS-LEAP-REM400 = ZERO
+                       SET IS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       4200-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 4300-CONVERT-JULIAN - CONVERT THE VALIDATED MM/DD/YYYY DATE   *
+      * TO JULIAN (YYYYDDD) FORM FOR DOWNSTREAM SYSTEMS.              *
+      ****************************************************************
+       4300-CONVERT-JULIAN.
+           COMPUTE WS-DAY-OF-YEAR =
+               WS-CUM-DAYS(WS-SLASH-MM) + WS-SLASH-DD.
+           IF WS-SLASH-MM > 2 AND IS-LEAP-YEAR
+               ADD 1 TO WS-DAY-OF-YEAR
+           END-IF.
+           COMPUTE WS-JULIAN-DATE =
+               WS-SLASH-YYYY * 1000 + WS-DAY-OF-YEAR.
+       4300-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 3200-FORMAT-DETAIL - BUILD AND WRITE THE DETAIL LINES         *
+      ****************************************************************
+       3200-FORMAT-DETAIL.
+           IF WS-LINE-COUNT > 54
+               PERFORM 1100-PRINT-HEADINGS THRU 1100-EXIT
+           END-IF.
+
+           MOVE WS-REC-COUNT TO WS-REC-COUNT-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING WS-REC-COUNT-ED       DELIMITED BY SIZE
+                  " NUM="    WS-NUMERIC  DELIMITED BY SIZE
+                  " DEC="    WS-NUM-DEC  DELIMITED BY SIZE
+                  " ALPHA="  WS-ALPHA    DELIMITED BY SIZE
+                  " ANUM="   WS-ALPHNUM  DELIMITED BY SIZE
+                  " SIGN="   WS-SIGN     DELIMITED BY SIZE
+                  " SDEC="   WS-SIGN-DEC DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "   Z999="    WS-Z999    DELIMITED BY SIZE
+                  " ZZ999="     WS-ZZ999   DELIMITED BY SIZE
+                  " ZZZ999="    WS-ZZZ999  DELIMITED BY SIZE
+                  " AST="       WS-ASTERIC DELIMITED BY SIZE
+                  " DOLLAR="    WS-DOLLAR  DELIMITED BY SIZE
+                  " MINL="      WS-MINUS-L DELIMITED BY SIZE
+                  " MINR="      WS-MINUS-R DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "   PLUL="   WS-PLUS-L  DELIMITED BY SIZE
+                  " PLUR="     WS-PLUS-R  DELIMITED BY SIZE
+                  " CR="       WS-CR      DELIMITED BY SIZE
+                  " DB="       WS-DB      DELIMITED BY SIZE
+                  " DOT="      WS-DOT     DELIMITED BY SIZE
+                  " CAMA="     WS-CAMA    DELIMITED BY SIZE
+                  " BLNK="     WS-BLANK   DELIMITED BY SIZE
+                  " ZERO="     WS-ZERO    DELIMITED BY SIZE
+                  " ZEROF="    WS-ZERO-F  DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "   SLASH="   WS-SLASH       DELIMITED BY SIZE
+                  " JULIAN="    WS-JULIAN-DATE DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+       3200-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 8000-TERMINATE - PRINT TOTALS AND CLOSE FILES                 *
+      ****************************************************************
+       8000-TERMINATE.
+           PERFORM 8100-PRINT-TOTALS THRU 8100-EXIT.
+           PERFORM 8200-GL-BALANCE-REPORT THRU 8200-EXIT.
+           PERFORM 8300-RECONCILE-CONTROL THRU 8300-EXIT.
+           PERFORM 5000-PRINT-CHECKS THRU 5000-EXIT.
+           CLOSE TRANS-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE CKPT-FILE.
+           CLOSE AUDIT-FILE.
+           CLOSE OVERFLOW-FILE.
+           CLOSE CONTROL-FILE.
+       8000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 8100-PRINT-TOTALS - RECORD COUNT AND CONTROL TOTALS            *
+      ****************************************************************
+       8100-PRINT-TOTALS.
+           MOVE WS-REC-COUNT TO WS-REC-COUNT-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "RECORDS READ: "      DELIMITED BY SIZE
+                  WS-REC-COUNT-ED       DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CONTROL TOTAL - NUMERIC FIELD : " DELIMITED BY SIZE
+                  WS-TOTAL-NUMERIC                   DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CONTROL TOTAL - DOLLAR FIELD  : " DELIMITED BY SIZE
+                  WS-TOTAL-DOLLAR                    DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "INVALID DATES REJECTED        : " DELIMITED BY SIZE
+                  WS-DATE-ERROR-COUNT                DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "AMOUNT FIELDS REJECTED (OVERFLOW): " DELIMITED BY
+                      SIZE
+                  WS-OVERFLOW-COUNT                     DELIMITED BY
+                      SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+       8100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 8200-GL-BALANCE-REPORT - CROSS-FOOT DEBITS AGAINST CREDITS    *
+      * AND FLAG THE BATCH IF IT DOES NOT BALANCE.                    *
+      ****************************************************************
+       8200-GL-BALANCE-REPORT.
+           COMPUTE WS-GL-VARIANCE =
+               WS-TOTAL-DEBITS - WS-TOTAL-CREDITS.
+           IF WS-GL-VARIANCE = ZERO
+               SET GL-BATCH-BALANCED TO TRUE
+           ELSE
+               SET GL-BATCH-OUT-OF-BALANCE TO TRUE
+           END-IF.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "GL TOTAL DEBITS  : " DELIMITED BY SIZE
+                  WS-TOTAL-DEBITS       DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "GL TOTAL CREDITS : " DELIMITED BY SIZE
+                  WS-TOTAL-CREDITS      DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-GL-VARIANCE TO WS-GL-VARIANCE-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "GL VARIANCE      : " DELIMITED BY SIZE
+                  WS-GL-VARIANCE-ED     DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           IF GL-BATCH-BALANCED
+               STRING "GL STATUS        : BATCH BALANCED"
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+               END-STRING
+           ELSE
+               STRING "GL STATUS        : *** OUT OF BALANCE ***"
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+               END-STRING
+           END-IF.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+       8200-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 8300-RECONCILE-CONTROL - COMPARE OUR RUNNING TOTAL OF THE     *
+      * SIGNED DECIMAL AMOUNT FIELD AND RECORD COUNT AGAINST THE      *
+      * INDEPENDENT CONTROL FILE SUPPLIED BY THE SYSTEM THAT          *
+      * GENERATED TODAY'S INPUT.                                      *
+      ****************************************************************
+       8300-RECONCILE-CONTROL.
+           READ CONTROL-FILE
+               AT END
+                   MOVE ZERO TO CTL-EXPECTED-TOTAL
+                   MOVE ZERO TO CTL-EXPECTED-COUNT
+           END-READ.
+
+           COMPUTE WS-CTL-VARIANCE =
+               WS-SIGN-DEC-TOTAL - CTL-EXPECTED-TOTAL.
+           COMPUTE WS-CTL-COUNT-VARIANCE =
+               WS-REC-COUNT - CTL-EXPECTED-COUNT.
+
+           IF WS-CTL-VARIANCE = ZERO AND WS-CTL-COUNT-VARIANCE = ZERO
+               SET CONTROL-IS-BALANCED TO TRUE
+           ELSE
+               SET CONTROL-IS-OUT-OF-BAL TO TRUE
+           END-IF.
+
+           MOVE WS-SIGN-DEC-TOTAL TO WS-SIGN-DEC-TOTAL-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "BATCH TOTAL - SIGNED DECIMAL : " DELIMITED BY SIZE
+                  WS-SIGN-DEC-TOTAL-ED              DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE CTL-EXPECTED-TOTAL TO WS-CTL-EXPECTED-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CONTROL FILE EXPECTED TOTAL  : " DELIMITED BY SIZE
+                  WS-CTL-EXPECTED-ED                DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-CTL-VARIANCE TO WS-CTL-VARIANCE-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CONTROL TOTAL VARIANCE       : " DELIMITED BY SIZE
+                  WS-CTL-VARIANCE-ED                DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE WS-CTL-COUNT-VARIANCE TO WS-CTL-COUNT-VAR-ED.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CONTROL RECORD COUNT VARIANCE: " DELIMITED BY SIZE
+                  WS-CTL-COUNT-VAR-ED                DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           IF CONTROL-IS-BALANCED
+               STRING "CONTROL STATUS               : BALANCED"
+                   DELIMITED BY SIZE INTO WS-PRINT-LINE
+               END-STRING
+           ELSE
+               STRING "CONTROL STATUS               : "
+                       DELIMITED BY SIZE
+                      "*** OUT OF BALANCE ***"
+                       DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+           END-IF.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+       8300-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5000-PRINT-CHECKS - DRIVE THE CHECK-REGISTER FILE THROUGH THE *
+      * CHECK-PRINTING ROUTINE AND REPORT ANY CHECK NUMBER GAPS.      *
+      ****************************************************************
+       5000-PRINT-CHECKS.
+           OPEN INPUT CHECK-REG-FILE.
+           IF NOT CHKREG-STATUS-OK
+               DISPLAY "UNSTRNG - OPEN ERR - CHECK-REG-FILE, STATUS = "
+                   WS-CHKREG-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 5100-READ-CHECK THRU 5100-EXIT.
+           PERFORM 5200-PROCESS-CHECK THRU 5200-EXIT
+               UNTIL CHECK-EOF.
+           CLOSE CHECK-REG-FILE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CHECKS PRINTED: "     DELIMITED BY SIZE
+                  WS-CHECK-COUNT         DELIMITED BY SIZE
+                  "   GAPS/DUPLICATES DETECTED: " DELIMITED BY SIZE
+                  WS-CHECK-GAP-COUNT     DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 2 LINES.
+       5000-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5100-READ-CHECK - READ THE NEXT CHECK-REGISTER RECORD         *
+      ****************************************************************
+       5100-READ-CHECK.
+           READ CHECK-REG-FILE
+               AT END
+                   SET CHECK-EOF TO TRUE
+           END-READ.
+       5100-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5200-PROCESS-CHECK - GAP-CHECK THE CHECK NUMBER AND PRINT     *
+      * THE CHECK.                                                    *
+      ****************************************************************
+       5200-PROCESS-CHECK.
+           ADD 1 TO WS-CHECK-COUNT.
+           IF WS-PREV-CHECK-NUM NOT = ZERO
+               IF CHK-NUMBER NOT = WS-PREV-CHECK-NUM + 1
+                   ADD 1 TO WS-CHECK-GAP-COUNT
+                   PERFORM 5250-PRINT-GAP-WARNING THRU 5250-EXIT
+               END-IF
+           END-IF.
+           MOVE CHK-NUMBER TO WS-PREV-CHECK-NUM.
+           PERFORM 5300-PRINT-CHECK-LINE THRU 5300-EXIT.
+           PERFORM 5100-READ-CHECK THRU 5100-EXIT.
+       5200-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5250-PRINT-GAP-WARNING - A CHECK NUMBER WAS SKIPPED OR REUSED *
+      ****************************************************************
+       5250-PRINT-GAP-WARNING.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "*** CHECK NUMBER GAP - EXPECTED " DELIMITED BY SIZE
+                  WS-PREV-CHECK-NUM                  DELIMITED BY SIZE
+                  " + 1, GOT "                        DELIMITED BY SIZE
+                  CHK-NUMBER                         DELIMITED BY SIZE
+                  " ***"                              DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+       5250-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5300-PRINT-CHECK-LINE - PRINT THE DOLLAR-EDITED LINE, THE     *
+      * LEGAL AMOUNT-IN-WORDS LINE, AND THE MICR CHECK/ROUTING LINE.  *
+      ****************************************************************
+       5300-PRINT-CHECK-LINE.
+           MOVE CHK-AMOUNT TO WS-DOLLAR.
+           MOVE CHK-AMOUNT TO WS-CHK-DOLLARS.
+           COMPUTE WS-CHK-CENTS ROUNDED =
+               (CHK-AMOUNT - WS-CHK-DOLLARS) * 100.
+
+           MOVE WS-CHK-DOLLARS TO WS-WORDS-NUM.
+           PERFORM 5400-CONVERT-3-DIGITS THRU 5400-EXIT.
+           MOVE SPACES TO WS-AMOUNT-IN-WORDS.
+           MOVE 1 TO WS-AMOUNT-PTR.
+           STRING WS-WORDS-OUT(1:WS-WORDS-LEN) DELIMITED BY SIZE
+                  " AND "                      DELIMITED BY SIZE
+                  WS-CHK-CENTS                 DELIMITED BY SIZE
+                  "/100"                       DELIMITED BY SIZE
+               INTO WS-AMOUNT-IN-WORDS
+               WITH POINTER WS-AMOUNT-PTR
+           END-STRING.
+           COMPUTE WS-AMOUNT-LEN = WS-AMOUNT-PTR - 1.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CHECK #"    DELIMITED BY SIZE
+                  CHK-NUMBER    DELIMITED BY SIZE
+                  "   AMOUNT: " DELIMITED BY SIZE
+                  WS-DOLLAR     DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 2 LINES.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "   *** " DELIMITED BY SIZE
+                  WS-AMOUNT-IN-WORDS(1:WS-AMOUNT-LEN) DELIMITED BY SIZE
+                  " *** "   DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-PRINT-LINE
+               AFTER ADVANCING 1 LINE.
+
+           MOVE SPACES TO WS-MICR-LINE.
+           STRING "   CHECK NO: "  DELIMITED BY SIZE
+                  CHK-NUMBER        DELIMITED BY SIZE
+                  "   ROUTING: "   DELIMITED BY SIZE
+                  CHK-ROUTING       DELIMITED BY SIZE
+                  "   ACCOUNT: "  DELIMITED BY SIZE
+                  CHK-ACCOUNT       DELIMITED BY SIZE
+               INTO WS-MICR-LINE
+           END-STRING.
+           WRITE REPORT-RECORD FROM WS-MICR-LINE
+               AFTER ADVANCING 1 LINE.
+       5300-EXIT.
+           EXIT.
+
+      ****************************************************************
+      * 5400-CONVERT-3-DIGITS - SPELL OUT WS-WORDS-NUM (0-999) INTO   *
+      * WS-WORDS-OUT.                                                 *
+      ****************************************************************
+       5400-CONVERT-3-DIGITS.
+           MOVE SPACES TO WS-WORDS-OUT.
+           MOVE 1 TO WS-WORDS-PTR.
+           DIVIDE WS-WORDS-NUM BY 100 GIVING WS-WORDS-HUNDREDS
+               REMAINDER WS-WORDS-REMAINDER.
+
+           IF WS-WORDS-HUNDREDS > 0
+               STRING WS-ONES-WORD(WS-WORDS-HUNDREDS + 1)
+                          DELIMITED BY SPACE
+                      " HUNDRED "    DELIMITED BY SIZE
+                   INTO WS-WORDS-OUT
+                   WITH POINTER WS-WORDS-PTR
+               END-STRING
+           END-IF.
+
+           IF WS-WORDS-REMAINDER > 0
+               IF WS-WORDS-REMAINDER < 10
+                   STRING WS-ONES-WORD(WS-WORDS-REMAINDER + 1)
+                              DELIMITED BY SPACE
+                       INTO WS-WORDS-OUT
+                       WITH POINTER WS-WORDS-PTR
+                   END-STRING
+               ELSE
+                   IF WS-WORDS-REMAINDER < 20
+                       STRING WS-TEENS-WORD(WS-WORDS-REMAINDER - 9)
+                                  DELIMITED BY SPACE
+                           INTO WS-WORDS-OUT
+                           WITH POINTER WS-WORDS-PTR
+                       END-STRING
+                   ELSE
+                       DIVIDE WS-WORDS-REMAINDER BY 10
+                           GIVING WS-WORDS-TENS-DIGIT
+                           REMAINDER WS-WORDS-ONES-DIGIT
+                       STRING WS-TENS-WORD(WS-WORDS-TENS-DIGIT - 1)
+                                  DELIMITED BY SPACE
+                           INTO WS-WORDS-OUT
+                           WITH POINTER WS-WORDS-PTR
+                       END-STRING
+                       IF WS-WORDS-ONES-DIGIT > 0
+                           STRING "-" DELIMITED BY SIZE
+                                  WS-ONES-WORD(WS-WORDS-ONES-DIGIT + 1)
+                                      DELIMITED BY SPACE
+                               INTO WS-WORDS-OUT
+                               WITH POINTER WS-WORDS-PTR
+                           END-STRING
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-WORDS-NUM = ZERO
+               STRING WS-ONES-WORD(1) DELIMITED BY SPACE
+                   INTO WS-WORDS-OUT
+                   WITH POINTER WS-WORDS-PTR
+               END-STRING
+           END-IF.
+
+           COMPUTE WS-WORDS-LEN = WS-WORDS-PTR - 1.
+       5400-EXIT.
+           EXIT.
