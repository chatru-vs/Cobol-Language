@@ -0,0 +1,63 @@
+      ****************************************************************
+      * DTEDIT - SHARED DATA TYPE / EDIT CHARACTER LAYOUT              *
+      * -------------------------------------------------------------- *
+      * PULLED OUT OF UNSTRNG SO ANY PROGRAM IN THE SHOP THAT NEEDS    *
+      * THE STANDARD WS-DATATYPES / WS-EDITING-CHAR FIELDS AND THEIR   *
+      * PICTURE CLAUSES CAN COPY THIS MEMBER INSTEAD OF RETYPING THEM. *
+      * -------------------------------------------------------------- *
+      * MODIFICATION HISTORY                                          *
+      * DATE       BY    DESCRIPTION                                  *
+      * 08.09.2026 CP    EXTRACTED FROM UNSTRNG WORKING-STORAGE.       *
+      ****************************************************************
+      * DATA TYPES IN COBOL
+       01 WS-DATATYPES.
+          02 WS-NUMERIC   PIC 9(3).
+          02 WS-NUM-DEC   PIC 9(3)V9(2).
+          02 WS-ALPHA     PIC A(10).
+          02 WS-ALPHNUM   PIC X(10).
+          02 WS-SIGN      PIC S9(3).
+          02 WS-SIGN-DEC  PIC S9(5)V9(3).
+      * EDITING CHARACTERS
+       01 WS-EDITING-CHAR.
+      * ZERO SUPRESING ZERO REPLACED WITH SPACE-> IN(0123) OUT( 123)
+          02 WS-Z999     PIC Z999.
+          02 WS-ZZ999    PIC ZZ999.
+          02 WS-ZZZ999   PIC ZZZ999.
+      * USING ** SYMBOLS -> IN (0001234) OUT (**1,234)
+      * WIDENED 08.09.2026 TO CARRY REALISTIC SIX/SEVEN FIGURE AMOUNTS.
+      * NO VALUE CLAUSE HERE - A VALUE ZERO ON A NUMERIC-EDITED ITEM
+      * STORES THE UNEDITED DIGIT STRING, NOT THE ASTERISK-FILLED/
+      * COMMA-INSERTED FORM, SO IT CANNOT SUPPLY A SENSIBLE DEFAULT.
+      * UNSTRNG'S 1000-INITIALIZE MOVES ZERO IN INSTEAD, WHICH DOES
+      * APPLY THE PICTURE'S EDITING.
+          02 WS-ASTERIC  PIC **,***,999.
+      * USING $ SYMBOLS -> IN (123.25 ) OUT ( $123.25 )
+          02 WS-DOLLAR   PIC $999.99.
+      * USING MINUS SYMOBOL -> IN(1234) OUT (-1234/1234-)
+          02 WS-MINUS-L  PIC -9999.
+          02 WS-MINUS-R  PIC 9999-.
+      * USING PLUS SYMOBOL -> IN(1234) OUT(+1234/1234+)
+          02 WS-PLUS-L   PIC +9999.
+          02 WS-PLUS-R   PIC 9999+.
+      * USING CREDIT & DEBIT SYMBOL -> IN(-01234.56) OUT(01234.56CR/
+      * 01234.56DB).  WIDENED 08.09.2026 TO CARRY THE FULL SIGN AND
+      * SCALE OF TR-CRDB-IN (PIC S9(5)V9(2)) - THE ORIGINAL PIC 999CR/
+      * PIC 999DB WAS INTEGER-ONLY AND THREE DIGITS WIDE, SO A MOVE OF
+      * TR-CRDB-IN INTO EITHER ONE DROPPED THE CENTS AND TRUNCATED ANY
+      * AMOUNT OF 1,000 OR MORE.
+          02 WS-CR       PIC 9(5).9(2)CR.
+          02 WS-DB       PIC 9(5).9(2)DB.
+      * USING DOT  IN(123.44) OUT(123.44)
+          02 WS-DOT      PIC 9(3).9(2).
+      * USING ,    IN(1234567) OUT(1,234,567)
+      * WIDENED 08.09.2026 TO CARRY REALISTIC SIX/SEVEN FIGURE AMOUNTS.
+      * NO VALUE CLAUSE - SEE THE NOTE ABOVE WS-ASTERIC.
+          02 WS-CAMA     PIC 9,999,999.
+      * USING BLANK IN(12345) OUT(12 345)
+          02 WS-BLANK     PIC 99B999.
+      * USING ZERO  IN(12345) OUT(1234500)
+      * WIDENED 08.09.2026 TO CARRY REALISTIC SIX/SEVEN FIGURE AMOUNTS
+          02 WS-ZERO      PIC 9999900.
+          02 WS-ZERO-F    PIC 0099999.
+      * USING / SLASH IN(07072020) OUT (07/07/2020)
+          02 WS-SLASH     PIC 99/99/9999.
