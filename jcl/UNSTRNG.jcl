@@ -0,0 +1,112 @@
+//UNSTRNG  JOB (ACCTNO),'DAILY EDIT RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//* UNSTRNG - DAILY TRANSACTION EDIT / FORMATTING RUN              *
+//* -----------------------------------------------------------    *
+//* COMPILES AND LINK-EDITS UNSTRNG, RUNS IT AGAINST THE CURRENT   *
+//* GENERATION OF THE DAILY TRANSACTION GDG, PRINTS THE REPORT TO  *
+//* THE SYSOUT CLASS THE PRINT SERVER WATCHES, AND COPIES THE      *
+//* REPORT ON TO THE DATASET THE OVERNIGHT JOB MONITORS.           *
+//*                                                                 *
+//* MODIFICATION HISTORY                                            *
+//* DATE       BY    DESCRIPTION                                    *
+//* 08.09.2026 CP    ORIGINAL JOB STREAM.                            *
+//*****************************************************************
+//*
+//*****************************************************************
+//* STEP COMPLINK - COMPILE UNSTRNG                                *
+//*****************************************************************
+//COMPLINK EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,NODECK,LIB'
+//STEPLIB  DD DSN=SYS1.COBOL.COMPLIB,DISP=SHR
+//SYSLIB   DD DSN=PROD.UNSTRNG.COPYLIB,DISP=SHR
+//         DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSIN    DD DSN=PROD.UNSTRNG.SRCLIB(UNSTRNG),DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT2   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT3   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT4   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT5   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT6   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSUT7   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//*
+//*****************************************************************
+//* STEP LKED - LINK-EDIT THE COMPILED OBJECT INTO THE LOAD LIBRARY*
+//*****************************************************************
+//LKED     EXEC PGM=IEWL,PARM='LIST,MAP',COND=(5,LT,COMPLINK)
+//SYSLIB   DD DSN=SYS1.COBLIB,DISP=SHR
+//SYSLIN   DD DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD DSN=PROD.UNSTRNG.LOADLIB(UNSTRNG),DISP=SHR
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//*
+//*****************************************************************
+//* STEP GO - RUN THE DAILY EDIT/FORMATTING JOB AGAINST THE        *
+//* CURRENT GENERATION OF THE TRANSACTION GDG                      *
+//*****************************************************************
+//*        PARM IS LEFT BLANK FOR THE NORMAL DAILY RUN - UNSTRNG
+//*        TREATS A MISSING/BLANK PARM AS "NOT A RESTART" AND SKIPS
+//*        1060-SKIP-TO-RESTART ENTIRELY.  A KEY OF 000000 IS A VALID
+//*        TR-KEY, AND 1060-SKIP-TO-RESTART's TEST IS TR-KEY > THE
+//*        RESTART KEY, SO HARDCODING RESTART=000000 HERE WOULD DROP
+//*        ANY RECORD KEYED 000000 FROM EVERY ORDINARY RUN, NOT JUST A
+//*        RESTARTED ONE.  ON RESTART, OPERATIONS RESUBMITS THIS STEP
+//*        WITH PARM='RESTART=nnnnnn' SET TO THE LAST KEY SHOWN GOOD
+//*        ON THE PRIOR RUN'S REPORT, AND ADDS A CKPTIN DD POINTING AT
+//*        THAT RUN'S CKPTFILE GENERATION, E.G.:
+//*            PARM='RESTART=001000'
+//*            //CKPTIN DD DSN=PROD.UNSTRNG.CKPTFILE(0),DISP=SHR
+//GO       EXEC PGM=UNSTRNG,COND=((5,LT,COMPLINK),(5,LT,LKED))
+//STEPLIB  DD DSN=PROD.UNSTRNG.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=PROD.DAILY.TRANSACTIONS(+0),DISP=(OLD,KEEP)
+//RPTOUT   DD DSN=PROD.UNSTRNG.RPTOUT,DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//CHKREG   DD DSN=PROD.UNSTRNG.CHECKREG,DISP=SHR
+//*        CKPTFILE, AUDITRL AND OVRFLOW EACH CATALOG A NEW GDG
+//*        GENERATION PER RUN SO A GIVEN DAY'S TRAIL CAN BE PULLED
+//*        BY GENERATION NUMBER INSTEAD OF GREPPED OUT OF ONE
+//*        EVER-GROWING DATASET.  THE GDG BASES ARE DEFINED ONCE BY
+//*        OPERATIONS, THE SAME AS THE PROD.DAILY.TRANSACTIONS BASE
+//*        TRANSIN READS ABOVE - NOT RE-DEFINED BY THIS JOB STREAM.
+//*        CKPTFILE'S ABEND DISPOSITION IS CATLG, NOT DELETE, SINCE
+//*        THE WHOLE POINT OF THE CHECKPOINT IS TO SURVIVE THE ABEND
+//*        IT GETS READ BACK ON A RESTART.
+//CKPTFILE DD DSN=PROD.UNSTRNG.CKPTFILE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE)
+//AUDITRL  DD DSN=PROD.UNSTRNG.AUDITRL(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//OVRFLOW  DD DSN=PROD.UNSTRNG.OVERFLOW(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//CTLFILE  DD DSN=PROD.UNSTRNG.CTLFILE,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//*****************************************************************
+//* STEP PRTRPT - DIRECT THE REPORT TO THE SYSOUT CLASS THE PRINT  *
+//* SERVER PICKS UP                                                *
+//*****************************************************************
+//PRTRPT   EXEC PGM=IEBGENER,COND=(5,LT,GO)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.UNSTRNG.RPTOUT,DISP=SHR
+//SYSUT2   DD SYSOUT=(P,PRTDIST)
+//*
+//*****************************************************************
+//* STEP DISTRIB - COPY THE REPORT TO THE DATASET THE OVERNIGHT    *
+//* DISTRIBUTION JOB MONITORS                                      *
+//*****************************************************************
+//DISTRIB  EXEC PGM=IEBGENER,COND=(5,LT,GO)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.UNSTRNG.RPTOUT,DISP=SHR
+//SYSUT2   DD DSN=PROD.DISTRIB.UNSTRNG.RPTOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=13200)
+//
